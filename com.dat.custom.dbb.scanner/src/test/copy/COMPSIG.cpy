@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------*
+000200* COMPSIG - JOB-COMPLETION SIGNAL RECORD.                   *
+000300* WRITTEN BY HELLO AS THE LAST THING IT DOES EACH RUN. THE  *
+000400* SCHEDULER POLLS THIS ONE-RECORD DATASET TO DECIDE WHEN    *
+000500* DOWNSTREAM WORK MAY START, INSTEAD OF WATCHING SYSOUT.    *
+000600*----------------------------------------------------------*
+000700*  DATE       INIT  DESCRIPTION                            *
+000800*  ---------  ----  ----------------------------------     *
+000900*  08/09/26   DB    ORIGINAL COPYBOOK.                     *
+001000*----------------------------------------------------------*
+001100 01  COMPLETION-SIGNAL-RECORD.
+001200     05  CSR-JOB-NAME                 PIC X(08).
+001300     05  CSR-END-DATE                 PIC 9(08).
+001400     05  CSR-END-TIME                 PIC 9(08).
+001500     05  CSR-RETURN-CODE              PIC 9(04).
+001600     05  FILLER                       PIC X(08).
