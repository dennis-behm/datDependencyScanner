@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------*
+000200* AUDITREC - SHARED AUDIT-LOG RECORD LAYOUT.                *
+000300* WRITTEN BY HELLO AT JOB-START/JOB-END, READ BY THE DAILY  *
+000400* RUN-SUMMARY REPORT PROGRAM (AUDRPT).                      *
+000500*----------------------------------------------------------*
+000600*  DATE       INIT  DESCRIPTION                            *
+000700*  ---------  ----  ----------------------------------     *
+000800*  08/09/26   DB    ORIGINAL COPYBOOK.                     *
+000900*----------------------------------------------------------*
+001000 01  AUDIT-LOG-RECORD.
+001100     05  ALR-JOB-NAME                 PIC X(08).
+001200     05  ALR-START-TIMESTAMP.
+001300         10  ALR-START-DATE           PIC 9(08).
+001400         10  ALR-START-TIME           PIC 9(08).
+001500     05  ALR-END-TIMESTAMP.
+001600         10  ALR-END-DATE             PIC 9(08).
+001700         10  ALR-END-TIME             PIC 9(08).
+001800     05  ALR-RETURN-CODE              PIC 9(04).
+001900     05  FILLER                       PIC X(08).
