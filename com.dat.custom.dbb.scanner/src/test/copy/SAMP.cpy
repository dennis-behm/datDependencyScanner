@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------*
+000200* SAMP - SHARED SITE-PARAMETER RECORD.                      *
+000300* COPIED BY EVERY PROGRAM IN THE BATCH CHAIN SO SITE         *
+000400* PARAMETERS ARE MAINTAINED IN EXACTLY ONE PLACE.           *
+000500*----------------------------------------------------------*
+000600*  DATE       INIT  DESCRIPTION                            *
+000700*  ---------  ----  ----------------------------------     *
+000800*  08/09/26   DB    ORIGINAL COPYBOOK - COMPANY, SITE,      *
+000900*                   CURRENCY AND PROCESSING-DATE.           *
+001000*----------------------------------------------------------*
+001100 01  SAMP-PARAMETERS.
+001200     05  SAMP-COMPANY-CODE            PIC X(04).
+001300     05  SAMP-SITE-CODE               PIC X(03).
+001400     05  SAMP-CURRENCY-CODE           PIC X(03).
+001500     05  SAMP-PROCESSING-DATE         PIC 9(08).
