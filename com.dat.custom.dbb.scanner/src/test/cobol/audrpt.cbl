@@ -0,0 +1,279 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     AUDRPT.
+000300 AUTHOR.         D BEHM.
+000400 INSTALLATION.   DAT BATCH SERVICES.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                            *
+001100*  ---------  ----  ----------------------------------     *
+001200*  08/09/26   DB    ORIGINAL PROGRAM - DAILY RUN-SUMMARY    *
+001300*                   REPORT OFF THE HELLO AUDIT-LOG.         *
+001400*  08/09/26   DB    GAVE THE ABORT RETURN CODE A NAMED 88-  *
+001500*                   LEVEL INSTEAD OF A BARE LITERAL, TO     *
+001600*                   MATCH HELLO-RETURN-CODE'S CONVENTION.   *
+001700*  08/09/26   DB    ADDED FILE STATUS IS WS-SRP-STATUS TO    *
+001800*                   SUMMARY-RPT AND CHECKED IT AFTER THE     *
+001900*                   OPEN, MATCHING EVERY OTHER FILE IN THIS  *
+002000*                   PROGRAM AND IN HELLO.                    *
+002100*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+002600         ORGANIZATION IS SEQUENTIAL
+002700         ACCESS MODE IS SEQUENTIAL
+002800         FILE STATUS IS WS-ALR-STATUS.
+002900
+003000     SELECT SUMMARY-RPT      ASSIGN TO SUMRPT
+003100         ORGANIZATION IS SEQUENTIAL
+003200         ACCESS MODE IS SEQUENTIAL
+003300         FILE STATUS IS WS-SRP-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700*----------------------------------------------------------*
+003800* AUDIT-LOG - HELLO'S JOB-START/JOB-END HISTORY.            *
+003900*----------------------------------------------------------*
+004000 FD  AUDIT-LOG
+004100     RECORDING MODE IS F
+004200     BLOCK CONTAINS 0 RECORDS
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY AUDITREC.
+004500
+004600*----------------------------------------------------------*
+004700* SUMMARY-RPT - ONE PAGE PER CALENDAR DAY.                  *
+004800*----------------------------------------------------------*
+004900 FD  SUMMARY-RPT
+005000     RECORDING MODE IS F
+005100     BLOCK CONTAINS 0 RECORDS
+005200     RECORD CONTAINS 132 CHARACTERS
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  SUMMARY-RPT-LINE                 PIC X(132).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  BLANK-MSG                        PIC X(1) VALUE ' '.
+005800
+005900 01  WS-ALR-STATUS                    PIC X(02) VALUE SPACES.
+006000     88  ALR-STATUS-OK                          VALUE '00'.
+006100
+006200 01  WS-SRP-STATUS                    PIC X(02) VALUE SPACES.
+006300     88  SRP-STATUS-OK                          VALUE '00'.
+006400
+006500 01  WS-EOF-SWITCH                    PIC X(01) VALUE 'N'.
+006600     88  WS-EOF                                 VALUE 'Y'.
+006700
+006800 01  WS-ABORT-SWITCH                  PIC X(01) VALUE 'N'.
+006900     88  WS-ABORT                               VALUE 'Y'.
+007000
+007100 01  WS-CURRENT-DATE                  PIC 9(08) VALUE ZERO.
+007200 01  WS-PAGE-NO                       PIC 9(03) VALUE ZERO.
+007300 01  WS-PAGE-NO-ED                    PIC ZZ9.
+007400
+007500 01  WS-RUN-COUNT                     PIC 9(05) VALUE ZERO.
+007600 01  WS-RUN-COUNT-ED                  PIC ZZZZ9.
+007700
+007800 01  WS-NONZERO-RC-COUNT              PIC 9(05) VALUE ZERO.
+007900 01  WS-NONZERO-RC-COUNT-ED           PIC ZZZZ9.
+008000
+008100 01  WS-TOTAL-RUN-SECONDS             PIC 9(09) VALUE ZERO.
+008200 01  WS-AVG-RUN-SECONDS               PIC 9(07) VALUE ZERO.
+008300 01  WS-AVG-RUN-SECONDS-ED            PIC ZZZZZZ9.
+008400
+008500*----------------------------------------------------------*
+008600* WORK AREA TO BREAK A HHMMSSHH TIME FIELD INTO ITS PARTS   *
+008700* SO AN ELAPSED RUN TIME (IN SECONDS) CAN BE COMPUTED.      *
+008800*----------------------------------------------------------*
+008900 01  WS-TIME-VALUE                    PIC 9(08) VALUE ZERO.
+009000 01  WS-TIME-PARTS REDEFINES WS-TIME-VALUE.
+009100     05  WS-TIME-HH                   PIC 9(02).
+009200     05  WS-TIME-MM                   PIC 9(02).
+009300     05  WS-TIME-SS                   PIC 9(02).
+009400     05  WS-TIME-HS                   PIC 9(02).
+009500
+009600 01  WS-START-SECONDS                 PIC 9(07) VALUE ZERO.
+009700 01  WS-END-SECONDS                   PIC 9(07) VALUE ZERO.
+009800 01  WS-ELAPSED-SECONDS               PIC 9(07) VALUE ZERO.
+009900
+010000*----------------------------------------------------------*
+010100* STEP-LEVEL RETURN CODE - NAMED CONDITIONS, SAME AS        *
+010200* HELLO-RETURN-CODE IN HELLO, SO A BARE NUMBER NEVER HAS TO *
+010300* BE DECODED FROM MEMORY WHEN SOMETHING GOES WRONG.         *
+010400*----------------------------------------------------------*
+010500 01  WS-RETURN-CODE                   PIC 9(02) VALUE ZERO.
+010600     88  WS-RC-SUCCESS                          VALUE 00.
+010700     88  WS-RC-AUDIT-LOG-MISSING                VALUE 16.
+010800     88  WS-RC-SUMRPT-OPEN-FAILED               VALUE 20.
+010900
+011000 PROCEDURE DIVISION.
+011100
+011200 0000-MAINLINE.
+011300     PERFORM 1000-INITIALIZE
+011400         THRU 1000-EXIT.
+011500
+011600     IF NOT WS-ABORT
+011700         PERFORM 2000-PROCESS-RECORDS
+011800             THRU 2000-EXIT
+011900             UNTIL WS-EOF
+012000
+012100         IF WS-RUN-COUNT > 0
+012200             PERFORM 5000-PRINT-PAGE
+012300                 THRU 5000-EXIT
+012400         END-IF
+012500     END-IF.
+012600
+012700     PERFORM 9000-TERMINATE
+012800         THRU 9000-EXIT.
+012900
+013000     MOVE WS-RETURN-CODE TO RETURN-CODE.
+013100     STOP RUN.
+013200
+013300 1000-INITIALIZE.
+013400     OPEN INPUT AUDIT-LOG.
+013500     IF NOT ALR-STATUS-OK
+013600         DISPLAY 'AUDRPT010E - AUDIT-LOG OPEN FAILED, '
+013700                 'STATUS = ' WS-ALR-STATUS
+013800         SET WS-ABORT TO TRUE
+013900         SET WS-RC-AUDIT-LOG-MISSING TO TRUE
+014000         GO TO 1000-EXIT
+014100     END-IF.
+014200
+014300     OPEN OUTPUT SUMMARY-RPT.
+014400     IF NOT SRP-STATUS-OK
+014500         DISPLAY 'AUDRPT020E - SUMMARY-RPT OPEN FAILED, '
+014600                 'STATUS = ' WS-SRP-STATUS
+014700         SET WS-ABORT TO TRUE
+014800         SET WS-RC-SUMRPT-OPEN-FAILED TO TRUE
+014900         GO TO 1000-EXIT
+015000     END-IF.
+015100
+015200     PERFORM 2100-READ-AUDIT-LOG
+015300         THRU 2100-EXIT.
+015400
+015500     IF NOT WS-EOF
+015600         MOVE ALR-START-DATE TO WS-CURRENT-DATE
+015700     END-IF.
+015800 1000-EXIT.
+015900     EXIT.
+016000
+016100 2000-PROCESS-RECORDS.
+016200     IF ALR-START-DATE NOT = WS-CURRENT-DATE
+016300         PERFORM 5000-PRINT-PAGE
+016400             THRU 5000-EXIT
+016500         MOVE ALR-START-DATE TO WS-CURRENT-DATE
+016600     END-IF.
+016700
+016800     PERFORM 2200-ACCUMULATE
+016900         THRU 2200-EXIT.
+017000
+017100     PERFORM 2100-READ-AUDIT-LOG
+017200         THRU 2100-EXIT.
+017300 2000-EXIT.
+017400     EXIT.
+017500
+017600 2100-READ-AUDIT-LOG.
+017700     READ AUDIT-LOG
+017800         AT END
+017900             SET WS-EOF TO TRUE
+018000     END-READ.
+018100 2100-EXIT.
+018200     EXIT.
+018300
+018400 2200-ACCUMULATE.
+018500     ADD 1 TO WS-RUN-COUNT.
+018600
+018700     IF ALR-RETURN-CODE NOT = ZERO
+018800         ADD 1 TO WS-NONZERO-RC-COUNT
+018900     END-IF.
+019000
+019100     MOVE ALR-START-TIME TO WS-TIME-VALUE.
+019200     COMPUTE WS-START-SECONDS =
+019300         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+019400
+019500     MOVE ALR-END-TIME TO WS-TIME-VALUE.
+019600     COMPUTE WS-END-SECONDS =
+019700         (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+019800
+019900     IF WS-END-SECONDS >= WS-START-SECONDS
+020000         COMPUTE WS-ELAPSED-SECONDS =
+020100             WS-END-SECONDS - WS-START-SECONDS
+020200     ELSE
+020300         COMPUTE WS-ELAPSED-SECONDS =
+020400             WS-END-SECONDS + 86400 - WS-START-SECONDS
+020500     END-IF.
+020600
+020700     ADD WS-ELAPSED-SECONDS TO WS-TOTAL-RUN-SECONDS.
+020800 2200-EXIT.
+020900     EXIT.
+021000
+021100*----------------------------------------------------------*
+021200* 5000-PRINT-PAGE - ONE PAGE SUMMARIZING THE DAY JUST       *
+021300* COMPLETED, THEN RESET THE ACCUMULATORS FOR THE NEXT DAY.  *
+021400*----------------------------------------------------------*
+021500 5000-PRINT-PAGE.
+021600     ADD 1 TO WS-PAGE-NO.
+021700     MOVE WS-PAGE-NO TO WS-PAGE-NO-ED.
+021800
+021900     COMPUTE WS-AVG-RUN-SECONDS ROUNDED =
+022000         WS-TOTAL-RUN-SECONDS / WS-RUN-COUNT.
+022100
+022200     MOVE WS-RUN-COUNT            TO WS-RUN-COUNT-ED.
+022300     MOVE WS-NONZERO-RC-COUNT     TO WS-NONZERO-RC-COUNT-ED.
+022400     MOVE WS-AVG-RUN-SECONDS      TO WS-AVG-RUN-SECONDS-ED.
+022500
+022600     PERFORM 5100-WRITE-HEADERS
+022700         THRU 5100-EXIT.
+022800
+022900     MOVE SPACES TO SUMMARY-RPT-LINE.
+023000     STRING 'RUN COUNT .............. ' DELIMITED BY SIZE
+023100            WS-RUN-COUNT-ED             DELIMITED BY SIZE
+023200            INTO SUMMARY-RPT-LINE
+023300     END-STRING.
+023400     WRITE SUMMARY-RPT-LINE AFTER ADVANCING 2 LINES.
+023500
+023600     MOVE SPACES TO SUMMARY-RPT-LINE.
+023700     STRING 'AVERAGE RUN TIME (SECS)  ' DELIMITED BY SIZE
+023800            WS-AVG-RUN-SECONDS-ED       DELIMITED BY SIZE
+023900            INTO SUMMARY-RPT-LINE
+024000     END-STRING.
+024100     WRITE SUMMARY-RPT-LINE AFTER ADVANCING 1 LINES.
+024200
+024300     MOVE SPACES TO SUMMARY-RPT-LINE.
+024400     STRING 'NON-ZERO RETURN CODES .. ' DELIMITED BY SIZE
+024500            WS-NONZERO-RC-COUNT-ED      DELIMITED BY SIZE
+024600            INTO SUMMARY-RPT-LINE
+024700     END-STRING.
+024800     WRITE SUMMARY-RPT-LINE AFTER ADVANCING 1 LINES.
+024900
+025000     MOVE ZERO TO WS-RUN-COUNT.
+025100     MOVE ZERO TO WS-NONZERO-RC-COUNT.
+025200     MOVE ZERO TO WS-TOTAL-RUN-SECONDS.
+025300     MOVE ZERO TO WS-AVG-RUN-SECONDS.
+025400 5000-EXIT.
+025500     EXIT.
+025600
+025700 5100-WRITE-HEADERS.
+025800     MOVE SPACES TO SUMMARY-RPT-LINE.
+025900     STRING 'DAILY RUN SUMMARY - RUN DATE '
+026000                                     DELIMITED BY SIZE
+026100            WS-CURRENT-DATE          DELIMITED BY SIZE
+026200            '   PAGE '               DELIMITED BY SIZE
+026300            WS-PAGE-NO-ED            DELIMITED BY SIZE
+026400            INTO SUMMARY-RPT-LINE
+026500     END-STRING.
+026600     WRITE SUMMARY-RPT-LINE AFTER ADVANCING PAGE.
+026700
+026800     MOVE SPACES TO SUMMARY-RPT-LINE.
+026900     WRITE SUMMARY-RPT-LINE AFTER ADVANCING 1 LINES.
+027000 5100-EXIT.
+027100     EXIT.
+027200
+027300 9000-TERMINATE.
+027400     IF NOT WS-ABORT
+027500         CLOSE AUDIT-LOG
+027600         CLOSE SUMMARY-RPT
+027700     END-IF.
+027800 9000-EXIT.
+027900     EXIT.
