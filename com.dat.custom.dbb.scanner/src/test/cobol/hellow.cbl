@@ -1,16 +1,461 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     HELLO.
-       DATA DIVISION.
-      * COPYRIGHT
-       WORKING-STORAGE SECTION.
-       01  BLANK-MSG                        PIC X(1) VALUE ' '.
-           COPY SAMP.
-      *    %INC SAMP.
-      *    PCOPY SAMP.
-      *    PULL SAMP.
-      *    MACS=(SAMP1,SAMP2,SAMP3)
-
-       PROCEDURE DIVISION.
-           DISPLAY "Hello world!".
-
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLO.
+000300 AUTHOR.         D BEHM.
+000400 INSTALLATION.   DAT BATCH SERVICES.
+000500 DATE-WRITTEN.   01/05/1998.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000*  DATE       INIT  DESCRIPTION                            *
+001100*  ---------  ----  ----------------------------------     *
+001200*  01/05/98   DB    ORIGINAL PROGRAM - HELLO WORLD BANNER.  *
+001300*  08/09/26   DB    REPLACE FIXED BANNER LITERAL WITH A     *
+001400*                   PARAMETER-DRIVEN RUN HEADER BUILT FROM  *
+001500*                   A CONTROL RECORD READ AT START-UP.      *
+001600*  08/09/26   DB    SITE CODE NOW SOURCED FROM THE SAMP     *
+001700*                   SITE-PARAMETER RECORD INSTEAD OF A      *
+001800*                   LOCAL COPY ON THE CONTROL RECORD.       *
+001900*  08/09/26   DB    SET RETURN-CODE FROM HELLO-RETURN-CODE  *
+002000*                   RATHER THAN RELYING ON A BARE STOP RUN. *
+002100*  08/09/26   DB    ADDED DAILY-CTL-FILE. CYCLE-ID/RUN-DATE *
+002200*                   ARE NOW READ FROM THIS FILE INSTEAD OF  *
+002300*                   BEING ACCEPTED FROM SYSIN.              *
+002400*  08/09/26   DB    ADDED 1200-VALIDATE-SAMP TO CATCH       *
+002500*                   UNINITIALIZED/GARBLED SAMP FIELDS       *
+002600*                   BEFORE THEY REACH THE BANNER.           *
+002700*  08/09/26   DB    WRITE A JOB-START/JOB-END RECORD TO A   *
+002800*                   NEW AUDIT-LOG FILE ON EVERY RUN.        *
+002900*  08/09/26   DB    REPLACED THE SINGLE BANNER DISPLAY WITH *
+003000*                   A PAGINATED, COLUMN-ALIGNED SYSOUT       *
+003100*                   REPORT. COLUMN SPACING IS BUILT FROM     *
+003200*                   BLANK-MSG.                              *
+003300*  08/09/26   DB    WRITE A COMPLETION-SIGNAL RECORD AS THE *
+003400*                   LAST STEP OF THE RUN SO THE SCHEDULER   *
+003500*                   CAN POLL FOR JOB-END WITHOUT WATCHING   *
+003600*                   SYSOUT.                                  *
+003700*  08/09/26   DB    READ SAMP-PARAMETERS FROM A NEW          *
+003800*                   SAMP-PARM-FILE INSTEAD OF ACCEPTING THEM *
+003900*                   FROM SYSIN (NO SYSIN IS ALLOCATED IN     *
+004000*                   HELLOP, SO THE ACCEPT NEVER HAD REAL     *
+004100*                   DATA TO READ). SAME TREATMENT DAILY-CTL- *
+004200*                   FILE ALREADY GOT.                        *
+004300*  08/09/26   DB    GAVE THE PAGE HEADER ITS OWN WORK AREA    *
+004400*                   (HELLO-HEADER-LINE) SO IT NO LONGER       *
+004500*                   OVERWRITES THE DETAIL LINE 3300-WRITE-    *
+004600*                   LINE IS IN THE MIDDLE OF PRINTING. ALSO   *
+004700*                   WIDENED HELLO-BANNER-LINE SO THE FULL     *
+004800*                   NOTE TEXT FITS, SKIPPED VALIDATE-SAMP     *
+004900*                   WHEN THE SAMP READ ITSELF ALREADY FAILED, *
+005000*                   AND DROPPED THE UNUSED DCF-STATUS-EOF     *
+005100*                   CONDITION NAME.                           *
+005200*----------------------------------------------------------*
+005300 ENVIRONMENT DIVISION.
+005400 INPUT-OUTPUT SECTION.
+005500 FILE-CONTROL.
+005600     SELECT DAILY-CTL-FILE  ASSIGN TO DAILYCTL
+005700         ORGANIZATION IS SEQUENTIAL
+005800         ACCESS MODE IS SEQUENTIAL
+005900         FILE STATUS IS WS-DCF-STATUS.
+006000
+006100     SELECT AUDIT-LOG       ASSIGN TO AUDITLOG
+006200         ORGANIZATION IS SEQUENTIAL
+006300         ACCESS MODE IS SEQUENTIAL
+006400         FILE STATUS IS WS-ALR-STATUS.
+006500
+006600     SELECT COMPLETION-SIGNAL ASSIGN TO COMPSIG
+006700         ORGANIZATION IS SEQUENTIAL
+006800         ACCESS MODE IS SEQUENTIAL
+006900         FILE STATUS IS WS-CSR-STATUS.
+007000
+007100     SELECT SAMP-PARM-FILE ASSIGN TO SAMPPARM
+007200         ORGANIZATION IS SEQUENTIAL
+007300         ACCESS MODE IS SEQUENTIAL
+007400         FILE STATUS IS WS-SPF-STATUS.
+007500
+007600 DATA DIVISION.
+007700 FILE SECTION.
+007800*----------------------------------------------------------*
+007900* DAILY-CTL-FILE - OPERATOR-MAINTAINED DAILY CONTROL CARD.  *
+008000*----------------------------------------------------------*
+008100 FD  DAILY-CTL-FILE
+008200     RECORDING MODE IS F
+008300     BLOCK CONTAINS 0 RECORDS
+008400     RECORD CONTAINS 80 CHARACTERS
+008500     LABEL RECORDS ARE STANDARD.
+008600 01  DAILY-CTL-RECORD.
+008700     05  DCR-CYCLE-ID                 PIC X(04).
+008800     05  DCR-RUN-DATE                 PIC X(08).
+008900     05  DCR-OPERATOR-NOTE            PIC X(60).
+009000     05  FILLER                       PIC X(08).
+009100
+009200*----------------------------------------------------------*
+009300* AUDIT-LOG - JOB-START/JOB-END HISTORY, ONE RECORD PER RUN.*
+009400*----------------------------------------------------------*
+009500 FD  AUDIT-LOG
+009600     RECORDING MODE IS F
+009700     BLOCK CONTAINS 0 RECORDS
+009800     LABEL RECORDS ARE STANDARD.
+009900     COPY AUDITREC.
+010000
+010100*----------------------------------------------------------*
+010200* COMPLETION-SIGNAL - ONE-RECORD FILE THE SCHEDULER POLLS   *
+010300* TO LEARN THIS RUN HAS FINISHED AND WHAT ITS RC WAS.       *
+010400*----------------------------------------------------------*
+010500 FD  COMPLETION-SIGNAL
+010600     RECORDING MODE IS F
+010700     BLOCK CONTAINS 0 RECORDS
+010800     LABEL RECORDS ARE STANDARD.
+010900     COPY COMPSIG.
+011000
+011100*----------------------------------------------------------*
+011200* SAMP-PARM-FILE - ONE-RECORD SITE-PARAMETER CARD, LAYOUT   *
+011300* SHARED WITH THE WORKING-STORAGE COPY OF SAMP BELOW VIA    *
+011400* COPY ... REPLACING SO THE TWO NEVER DRIFT APART.          *
+011500*----------------------------------------------------------*
+011600 FD  SAMP-PARM-FILE
+011700     RECORDING MODE IS F
+011800     BLOCK CONTAINS 0 RECORDS
+011900     LABEL RECORDS ARE STANDARD.
+012000     COPY SAMP REPLACING
+012100         SAMP-PARAMETERS    BY SAMP-PARM-RECORD
+012200         SAMP-COMPANY-CODE  BY SPR-COMPANY-CODE
+012300         SAMP-SITE-CODE     BY SPR-SITE-CODE
+012400         SAMP-CURRENCY-CODE BY SPR-CURRENCY-CODE
+012500         SAMP-PROCESSING-DATE BY SPR-PROCESSING-DATE.
+012600
+012700* COPYRIGHT
+012800 WORKING-STORAGE SECTION.
+012900 01  BLANK-MSG                        PIC X(1) VALUE ' '.
+013000*----------------------------------------------------------*
+013100* COPY IS THE ONE STANDING INCLUDE MECHANISM IN THIS SHOP.  *
+013200* DO NOT REINTRODUCE %INC, PCOPY, PULL, OR MACS= FORMS --   *
+013300* THOSE WERE LEFT OVER FROM AN EARLIER PORT AND HAVE BEEN   *
+013400* REMOVED; COPY IS WHAT EVERY PROGRAM IN THIS TREE USES.    *
+013500*----------------------------------------------------------*
+013600     COPY SAMP.
+013700
+013800 01  WS-DCF-STATUS                    PIC X(02) VALUE SPACES.
+013900     88  DCF-STATUS-OK                          VALUE '00'.
+014000
+014100 01  WS-ALR-STATUS                    PIC X(02) VALUE SPACES.
+014200     88  ALR-STATUS-OK                          VALUE '00'.
+014300
+014400 01  WS-CSR-STATUS                    PIC X(02) VALUE SPACES.
+014500     88  CSR-STATUS-OK                          VALUE '00'.
+014600
+014700 01  WS-SPF-STATUS                    PIC X(02) VALUE SPACES.
+014800     88  SPF-STATUS-OK                          VALUE '00'.
+014900
+015000
+015100*----------------------------------------------------------*
+015200* RUN-CONTROL INFORMATION - IDENTIFIES WHICH CYCLE PRODUCED *
+015300* THIS RUN'S SYSOUT. SITE IDENTITY COMES FROM SAMP.         *
+015400*----------------------------------------------------------*
+015500 01  HELLO-CONTROL-RECORD.
+015600     05  HCR-RUN-DATE                 PIC X(08).
+015700     05  HCR-CYCLE-ID                 PIC X(04).
+015800
+015900 01  HELLO-OPERATOR-NOTE              PIC X(60) VALUE SPACES.
+016000
+016100*----------------------------------------------------------*
+016200* REPORT WORK AREAS. HELLO-COL-PAD IS FILLED FROM BLANK-MSG *
+016300* AND SLICED TO GET A RUN OF N SPACES BETWEEN COLUMNS.      *
+016400* HELLO-HEADER-LINE IS A SEPARATE WORK AREA FROM            *
+016500* HELLO-BANNER-LINE SO THE PAGE HEADER NEVER CLOBBERS THE   *
+016600* DETAIL LINE 3300-WRITE-LINE IS IN THE MIDDLE OF PRINTING. *
+016700*----------------------------------------------------------*
+016800 01  HELLO-COL-PAD                    PIC X(20).
+016900 01  HELLO-BANNER-LINE                PIC X(72) VALUE SPACES.
+017000 01  HELLO-HEADER-LINE                PIC X(60) VALUE SPACES.
+017100
+017200 01  HELLO-PAGE-NO                    PIC 9(03) VALUE ZERO.
+017300 01  HELLO-PAGE-NO-ED                 PIC ZZ9.
+017400 01  HELLO-LINE-COUNT                 PIC 9(03) VALUE ZERO.
+017500 01  HELLO-LINES-PER-PAGE             PIC 9(03) VALUE 55.
+017600
+017700*----------------------------------------------------------*
+017800* JOB-START/JOB-END TIMESTAMPS FOR THE AUDIT-LOG RECORD.    *
+017900*----------------------------------------------------------*
+018000 01  HELLO-START-DATE                 PIC 9(08) VALUE ZERO.
+018100 01  HELLO-START-TIME                 PIC 9(08) VALUE ZERO.
+018200 01  HELLO-END-DATE                   PIC 9(08) VALUE ZERO.
+018300 01  HELLO-END-TIME                   PIC 9(08) VALUE ZERO.
+018400
+018500*----------------------------------------------------------*
+018600* STEP-LEVEL RETURN CODE - MOVED TO RETURN-CODE JUST BEFORE *
+018700* STOP RUN SO THE CALLING JCL STEP SEES SOMETHING OTHER     *
+018800* THAN AN UNCONDITIONAL RC=0.                               *
+018900*----------------------------------------------------------*
+019000 01  HELLO-RETURN-CODE                PIC 9(02) VALUE ZERO.
+019100     88  HELLO-RC-SUCCESS                       VALUE 00.
+019200     88  HELLO-RC-CTL-MISSING                   VALUE 08.
+019300     88  HELLO-RC-SITE-INVALID                  VALUE 12.
+019400     88  HELLO-RC-SAMP-INVALID                  VALUE 16.
+019500
+019600 PROCEDURE DIVISION.
+019700
+019800 0000-MAINLINE.
+019900     MOVE BLANK-MSG TO HELLO-COL-PAD.
+020000
+020100     PERFORM 0100-START-AUDIT
+020200         THRU 0100-EXIT.
+020300
+020400     PERFORM 1000-INITIALIZE
+020500         THRU 1000-EXIT.
+020600
+020700     IF HELLO-RC-SUCCESS
+020800         PERFORM 3000-PRINT-REPORT
+020900             THRU 3000-EXIT
+021000     END-IF.
+021100
+021200     PERFORM 8000-WRITE-AUDIT-RECORD
+021300         THRU 8000-EXIT.
+021400
+021500     PERFORM 8500-WRITE-COMPLETION-SIGNAL
+021600         THRU 8500-EXIT.
+021700
+021800     MOVE HELLO-RETURN-CODE TO RETURN-CODE.
+021900     STOP RUN.
+022000
+022100 0100-START-AUDIT.
+022200     ACCEPT HELLO-START-DATE FROM DATE YYYYMMDD.
+022300     ACCEPT HELLO-START-TIME FROM TIME.
+022400 0100-EXIT.
+022500     EXIT.
+022600
+022700 1000-INITIALIZE.
+022800     SET HELLO-RC-SUCCESS TO TRUE.
+022900     PERFORM 1050-READ-SAMP-PARMS
+023000         THRU 1050-EXIT.
+023100     IF HELLO-RC-SUCCESS
+023200         PERFORM 1200-VALIDATE-SAMP
+023300             THRU 1200-EXIT
+023400     END-IF.
+023500     IF HELLO-RC-SUCCESS
+023600         PERFORM 1100-READ-CONTROL-FILE
+023700             THRU 1100-EXIT
+023800     END-IF.
+023900 1000-EXIT.
+024000     EXIT.
+024100
+024200*----------------------------------------------------------*
+024300* 1050-READ-SAMP-PARMS - SITE-PARAMETER CARD. READ FROM A   *
+024400* REAL FILE, THE SAME AS DAILY-CTL-FILE, RATHER THAN        *
+024500* ACCEPTED FROM SYSIN.                                      *
+024600*----------------------------------------------------------*
+024700 1050-READ-SAMP-PARMS.
+024800     OPEN INPUT SAMP-PARM-FILE.
+024900     IF NOT SPF-STATUS-OK
+025000         SET HELLO-RC-SAMP-INVALID TO TRUE
+025100         DISPLAY 'HELLO0024E - SAMP-PARM-FILE OPEN FAILED, '
+025200                 'STATUS = ' WS-SPF-STATUS
+025300         GO TO 1050-EXIT
+025400     END-IF.
+025500
+025600     READ SAMP-PARM-FILE
+025700         AT END
+025800             SET HELLO-RC-SAMP-INVALID TO TRUE
+025900             DISPLAY 'HELLO0025E - SAMP-PARM-FILE IS EMPTY'
+026000     END-READ.
+026100
+026200     IF HELLO-RC-SUCCESS
+026300         MOVE SPR-COMPANY-CODE    TO SAMP-COMPANY-CODE
+026400         MOVE SPR-SITE-CODE       TO SAMP-SITE-CODE
+026500         MOVE SPR-CURRENCY-CODE   TO SAMP-CURRENCY-CODE
+026600         MOVE SPR-PROCESSING-DATE TO SAMP-PROCESSING-DATE
+026700     END-IF.
+026800
+026900     CLOSE SAMP-PARM-FILE.
+027000 1050-EXIT.
+027100     EXIT.
+027200
+027300 1100-READ-CONTROL-FILE.
+027400     OPEN INPUT DAILY-CTL-FILE.
+027500     IF NOT DCF-STATUS-OK
+027600         SET HELLO-RC-CTL-MISSING TO TRUE
+027700         DISPLAY 'HELLO0010E - DAILY-CTL-FILE OPEN FAILED, '
+027800                 'STATUS = ' WS-DCF-STATUS
+027900         GO TO 1100-EXIT
+028000     END-IF.
+028100
+028200     READ DAILY-CTL-FILE
+028300         AT END
+028400             SET HELLO-RC-CTL-MISSING TO TRUE
+028500             DISPLAY 'HELLO0011E - DAILY-CTL-FILE IS EMPTY'
+028600     END-READ.
+028700
+028800     IF HELLO-RC-SUCCESS
+028900         MOVE DCR-CYCLE-ID      TO HCR-CYCLE-ID
+029000         MOVE DCR-RUN-DATE      TO HCR-RUN-DATE
+029100         MOVE DCR-OPERATOR-NOTE TO HELLO-OPERATOR-NOTE
+029200     END-IF.
+029300
+029400     CLOSE DAILY-CTL-FILE.
+029500 1100-EXIT.
+029600     EXIT.
+029700
+029800*----------------------------------------------------------*
+029900* 1200-VALIDATE-SAMP - GUARD AGAINST AN UNINITIALIZED OR    *
+030000* GARBLED SAMP RECORD SO A BAD SITE-PARAMETER CARD DOES NOT *
+030100* SAIL THROUGH AS IF THE RUN WERE CLEAN.                    *
+030200*----------------------------------------------------------*
+030300 1200-VALIDATE-SAMP.
+030400     IF SAMP-COMPANY-CODE = SPACES OR LOW-VALUES
+030500         SET HELLO-RC-SAMP-INVALID TO TRUE
+030600         DISPLAY 'HELLO0020E - SAMP-COMPANY-CODE IS NOT SET'
+030700         GO TO 1200-EXIT
+030800     END-IF.
+030900
+031000     IF SAMP-SITE-CODE = SPACES OR LOW-VALUES
+031100         SET HELLO-RC-SITE-INVALID TO TRUE
+031200         DISPLAY 'HELLO0021E - SAMP-SITE-CODE IS NOT SET'
+031300         GO TO 1200-EXIT
+031400     END-IF.
+031500
+031600     IF SAMP-CURRENCY-CODE = SPACES OR LOW-VALUES
+031700         SET HELLO-RC-SAMP-INVALID TO TRUE
+031800         DISPLAY 'HELLO0022E - SAMP-CURRENCY-CODE IS NOT SET'
+031900         GO TO 1200-EXIT
+032000     END-IF.
+032100
+032200     IF SAMP-PROCESSING-DATE NOT NUMERIC
+032300         SET HELLO-RC-SAMP-INVALID TO TRUE
+032400         DISPLAY 'HELLO0023E - SAMP-PROCESSING-DATE IS NOT '
+032500                 'NUMERIC'
+032600         GO TO 1200-EXIT
+032700     END-IF.
+032800 1200-EXIT.
+032900     EXIT.
+033000
+033100*----------------------------------------------------------*
+033200* 3000-PRINT-REPORT - THE RUN HEADER, NOW A PROPER          *
+033300* PAGINATED, COLUMN-ALIGNED REPORT INSTEAD OF ONE DISPLAY   *
+033400* LINE.                                                     *
+033500*----------------------------------------------------------*
+033600 3000-PRINT-REPORT.
+033700     MOVE SPACES TO HELLO-BANNER-LINE.
+033800     STRING 'RUN-DATE:'      DELIMITED BY SIZE
+033900            HELLO-COL-PAD(1:3)   DELIMITED BY SIZE
+034000            HCR-RUN-DATE     DELIMITED BY SIZE
+034100            INTO HELLO-BANNER-LINE
+034200     END-STRING.
+034300     PERFORM 3300-WRITE-LINE
+034400         THRU 3300-EXIT.
+034500
+034600     MOVE SPACES TO HELLO-BANNER-LINE.
+034700     STRING 'CYCLE:'         DELIMITED BY SIZE
+034800            HELLO-COL-PAD(1:6)   DELIMITED BY SIZE
+034900            HCR-CYCLE-ID     DELIMITED BY SIZE
+035000            INTO HELLO-BANNER-LINE
+035100     END-STRING.
+035200     PERFORM 3300-WRITE-LINE
+035300         THRU 3300-EXIT.
+035400
+035500     MOVE SPACES TO HELLO-BANNER-LINE.
+035600     STRING 'SITE:'          DELIMITED BY SIZE
+035700            HELLO-COL-PAD(1:7)   DELIMITED BY SIZE
+035800            SAMP-SITE-CODE   DELIMITED BY SIZE
+035900            INTO HELLO-BANNER-LINE
+036000     END-STRING.
+036100     PERFORM 3300-WRITE-LINE
+036200         THRU 3300-EXIT.
+036300
+036400     MOVE SPACES TO HELLO-BANNER-LINE.
+036500     STRING 'NOTE:'          DELIMITED BY SIZE
+036600            HELLO-COL-PAD(1:7)   DELIMITED BY SIZE
+036700            HELLO-OPERATOR-NOTE DELIMITED BY SIZE
+036800            INTO HELLO-BANNER-LINE
+036900         ON OVERFLOW
+037000             DISPLAY 'HELLO0026W - NOTE LINE TRUNCATED'
+037100     END-STRING.
+037200     PERFORM 3300-WRITE-LINE
+037300         THRU 3300-EXIT.
+037400 3000-EXIT.
+037500     EXIT.
+037600
+037700 3100-PAGE-BREAK-CHECK.
+037800     IF HELLO-PAGE-NO = ZERO
+037900         OR HELLO-LINE-COUNT NOT < HELLO-LINES-PER-PAGE
+038000         PERFORM 3200-WRITE-PAGE-HEADER
+038100             THRU 3200-EXIT
+038200     END-IF.
+038300 3100-EXIT.
+038400     EXIT.
+038500
+038600 3200-WRITE-PAGE-HEADER.
+038700     ADD 1 TO HELLO-PAGE-NO.
+038800     MOVE ZERO TO HELLO-LINE-COUNT.
+038900     MOVE HELLO-PAGE-NO TO HELLO-PAGE-NO-ED.
+039000
+039100     MOVE SPACES TO HELLO-HEADER-LINE.
+039200     STRING 'HELLO DAILY RUN REPORT'   DELIMITED BY SIZE
+039300            HELLO-COL-PAD(1:6)         DELIMITED BY SIZE
+039400            'PAGE:'                    DELIMITED BY SIZE
+039500            HELLO-PAGE-NO-ED           DELIMITED BY SIZE
+039600            INTO HELLO-HEADER-LINE
+039700     END-STRING.
+039800     DISPLAY HELLO-HEADER-LINE.
+039900     DISPLAY SPACES.
+040000     ADD 2 TO HELLO-LINE-COUNT.
+040100 3200-EXIT.
+040200     EXIT.
+040300
+040400 3300-WRITE-LINE.
+040500     PERFORM 3100-PAGE-BREAK-CHECK
+040600         THRU 3100-EXIT.
+040700     DISPLAY HELLO-BANNER-LINE.
+040800     ADD 1 TO HELLO-LINE-COUNT.
+040900 3300-EXIT.
+041000     EXIT.
+041100
+041200*----------------------------------------------------------*
+041300* 8000-WRITE-AUDIT-RECORD - RECORD THE JOB-START/JOB-END    *
+041400* TIMESTAMPS AND FINAL RETURN CODE FOR THIS RUN.            *
+041500*----------------------------------------------------------*
+041600 8000-WRITE-AUDIT-RECORD.
+041700     ACCEPT HELLO-END-DATE FROM DATE YYYYMMDD.
+041800     ACCEPT HELLO-END-TIME FROM TIME.
+041900
+042000     MOVE 'HELLO'            TO ALR-JOB-NAME.
+042100     MOVE HELLO-START-DATE   TO ALR-START-DATE.
+042200     MOVE HELLO-START-TIME   TO ALR-START-TIME.
+042300     MOVE HELLO-END-DATE     TO ALR-END-DATE.
+042400     MOVE HELLO-END-TIME     TO ALR-END-TIME.
+042500     MOVE HELLO-RETURN-CODE  TO ALR-RETURN-CODE.
+042600
+042700     OPEN EXTEND AUDIT-LOG.
+042800     IF NOT ALR-STATUS-OK
+042900         DISPLAY 'HELLO0030W - AUDIT-LOG OPEN FAILED, '
+043000                 'STATUS = ' WS-ALR-STATUS
+043100         GO TO 8000-EXIT
+043200     END-IF.
+043300
+043400     WRITE AUDIT-LOG-RECORD.
+043500     CLOSE AUDIT-LOG.
+043600 8000-EXIT.
+043700     EXIT.
+043800
+043900*----------------------------------------------------------*
+044000* 8500-WRITE-COMPLETION-SIGNAL - TELL THE SCHEDULER THIS    *
+044100* RUN HAS FINISHED AND WHAT ITS FINAL RC WAS. OPEN OUTPUT   *
+044200* REWRITES THE SIGNAL DATASET SO EACH RUN LEAVES EXACTLY    *
+044300* ONE CURRENT RECORD BEHIND FOR THE SCHEDULER TO POLL.      *
+044400*----------------------------------------------------------*
+044500 8500-WRITE-COMPLETION-SIGNAL.
+044600     MOVE 'HELLO'            TO CSR-JOB-NAME.
+044700     MOVE HELLO-END-DATE     TO CSR-END-DATE.
+044800     MOVE HELLO-END-TIME     TO CSR-END-TIME.
+044900     MOVE HELLO-RETURN-CODE  TO CSR-RETURN-CODE.
+045000
+045100     OPEN OUTPUT COMPLETION-SIGNAL.
+045200     IF NOT CSR-STATUS-OK
+045300         DISPLAY 'HELLO0040W - COMPLETION-SIGNAL OPEN FAILED, '
+045400                 'STATUS = ' WS-CSR-STATUS
+045500         GO TO 8500-EXIT
+045600     END-IF.
+045700
+045800     WRITE COMPLETION-SIGNAL-RECORD.
+045900     CLOSE COMPLETION-SIGNAL.
+046000 8500-EXIT.
+046100     EXIT.
