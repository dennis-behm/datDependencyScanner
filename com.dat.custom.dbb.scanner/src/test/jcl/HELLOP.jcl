@@ -0,0 +1,62 @@
+//HELLOP   PROC
+//*------------------------------------------------------------------
+//* PROC:     HELLOP
+//* PURPOSE:  RUN THE HELLO NIGHTLY BANNER STEP.
+//*
+//* MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  ---------  ----  --------------------------------------------
+//*  08/09/26   DB    ORIGINAL PROC.
+//*  08/09/26   DB    ADDED AUDITLOG DD FOR THE JOB-START/JOB-END
+//*                   AUDIT RECORD (DISP=MOD TO ACCUMULATE RUNS).
+//*  08/09/26   DB    ADDED COMPSIG DD. THE SCHEDULER POLLS THIS
+//*                   DATASET FOR THE JOB-COMPLETION SIGNAL RECORD
+//*                   INSTEAD OF WATCHING SYSOUT. DISP=OLD SINCE
+//*                   HELLO OPENS IT OUTPUT AND REWRITES IT EACH
+//*                   RUN; THE DATASET IS PRE-ALLOCATED ONCE.
+//*  08/09/26   DB    ADDED SAMPPARM DD. HELLO NOW READS THE SAMP
+//*                   SITE-PARAMETER CARD FROM THIS FILE INSTEAD
+//*                   OF ACCEPTING IT FROM SYSIN (NO SYSIN WAS EVER
+//*                   ALLOCATED HERE, SO THE OLD ACCEPT COULD NOT
+//*                   HAVE WORKED).
+//*  08/09/26   DB    CHANGED STEP020 FROM COND=ONLY TO
+//*                   COND=(0,EQ,STEP010).  COND=ONLY ONLY LOOKS AT
+//*                   WHETHER STEP010 ABENDED, NOT ITS RETURN CODE,
+//*                   SO HELLO'S OWN RC=08/12/16 PATHS (A GRACEFUL
+//*                   STOP RUN, NOT AN ABEND) WERE FALLING THROUGH
+//*                   AS "SUCCESSFUL" AND STEP020 NEVER FIRED.
+//*
+//* RESTART:  IF STEP010 DOES NOT COMPLETE WITH RETURN-CODE 0 -
+//*           WHETHER IT ABENDS OR ENDS GRACEFULLY WITH A NONZERO RC
+//*           (MISSING CONTROL CARD, BAD SITE CODE, GARBLED SAMP) -
+//*           THE OVERNIGHT CHAIN DOES NOT NEED TO BE RESTARTED FROM
+//*           THE TOP.  STEP020 IS CODED COND=(0,EQ,STEP010) SO IT
+//*           RUNS WHENEVER STEP010'S RETURN CODE IS NOT ZERO, AND
+//*           REPEATS THE SAME WORK IN ISOLATION.  RESUBMIT/RESTART
+//*           THE JOB WITH:
+//*               RESTART=HELLOJ.STEP020
+//*           TO SKIP DIRECTLY TO THE RESTART STEP.
+//*------------------------------------------------------------------
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD   DSN=DAT.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//DAILYCTL DD   DSN=DAT.BATCH.HELLO.DAILYCTL,DISP=SHR
+//AUDITLOG DD   DSN=DAT.BATCH.HELLO.AUDITLOG,DISP=MOD
+//COMPSIG  DD   DSN=DAT.BATCH.HELLO.COMPSIG,DISP=OLD
+//SAMPPARM DD   DSN=DAT.BATCH.HELLO.SAMPPARM,DISP=SHR
+//*
+//*------------------------------------------------------------------
+//* STEP020 - RESTART STEP.  COND=(0,EQ,STEP010) BYPASSES THIS STEP
+//* WHEN STEP010'S RETURN CODE IS ZERO, SO IT EXECUTES WHENEVER
+//* STEP010 DID NOT RETURN RC=0 - A TRUE ABEND OR ANY OF HELLO'S OWN
+//* GRACEFUL NONZERO-RC EXITS - SO OPERATIONS CAN RE-RUN THE HELLO
+//* STEP IN ISOLATION WITHOUT RESTARTING PRIOR STEPS IN THE CHAIN.
+//*------------------------------------------------------------------
+//STEP020  EXEC PGM=HELLO,COND=(0,EQ,STEP010)
+//STEPLIB  DD   DSN=DAT.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//DAILYCTL DD   DSN=DAT.BATCH.HELLO.DAILYCTL,DISP=SHR
+//AUDITLOG DD   DSN=DAT.BATCH.HELLO.AUDITLOG,DISP=MOD
+//COMPSIG  DD   DSN=DAT.BATCH.HELLO.COMPSIG,DISP=OLD
+//SAMPPARM DD   DSN=DAT.BATCH.HELLO.SAMPPARM,DISP=SHR
+//         PEND
