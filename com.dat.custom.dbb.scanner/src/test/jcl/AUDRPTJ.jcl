@@ -0,0 +1,18 @@
+//AUDRPTJ  JOB  (ACCTNO),'AUDIT SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*------------------------------------------------------------------
+//* JOB:      AUDRPTJ
+//* PURPOSE:  WEEKLY/ON-DEMAND DAILY RUN-SUMMARY REPORT OFF THE
+//*           HELLO AUDIT-LOG (RUN COUNT, AVERAGE RUN TIME, AND
+//*           NON-ZERO RETURN CODE COUNT, ONE PAGE PER DAY).
+//*
+//* MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  ---------  ----  --------------------------------------------
+//*  08/09/26   DB    ORIGINAL JOB.
+//*------------------------------------------------------------------
+//STEP010  EXEC PGM=AUDRPT
+//STEPLIB  DD   DSN=DAT.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//AUDITLOG DD   DSN=DAT.BATCH.HELLO.AUDITLOG,DISP=SHR
+//SUMRPT   DD   SYSOUT=*
