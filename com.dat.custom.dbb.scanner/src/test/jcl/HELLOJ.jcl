@@ -0,0 +1,17 @@
+//HELLOJ   JOB  (ACCTNO),'HELLO BANNER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*------------------------------------------------------------------
+//* JOB:      HELLOJ
+//* PURPOSE:  NIGHTLY EXECUTION OF THE HELLO BANNER STEP VIA THE
+//*           HELLOP PROC.
+//*
+//* MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  ---------  ----  --------------------------------------------
+//*  08/09/26   DB    ORIGINAL JOB.
+//*
+//* TO RESTART IN ISOLATION AFTER AN ABEND OF STEP010, RESUBMIT
+//* WITH RESTART=HELLOJ.STEP020 ON THE JOB CARD OR VIA THE
+//* SCHEDULER'S RESTART FACILITY.
+//*------------------------------------------------------------------
+//STEP1    EXEC HELLOP
